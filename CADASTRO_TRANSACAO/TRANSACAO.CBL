@@ -0,0 +1,249 @@
+ identification division.
+       program-id. transacao.
+       author. autor.
+       environment division.
+         configuration section.
+         input-output section.
+           file-control.
+             select transacoes assign to "transacoes.dat"
+             organization is indexed
+             access mode is dynamic
+             record key is num-transacao
+             file status is fs-transacoes.
+             select clientes assign to "clientes.dat"
+             organization is indexed
+             access mode is dynamic
+             record key is codigo
+             alternate key is nome with duplicates
+             file status is fs-clientes.
+             select vendcomp assign to "vendcomp.dat"
+             organization is indexed
+             access mode is dynamic
+             record key is cod-vendcomp
+             alternate key is nome-vendcomp with duplicates
+             file status is fs-vendcomp.
+             select mercadorias assign to "mercadorias.dat"
+             organization is indexed
+             access mode is dynamic
+             record key is cod-mercadoria
+             alternate key is descricao with duplicates
+             file status is fs-mercadorias.
+       data division.
+         file section.
+           fd transacoes.
+             01 registro-transacao.
+                02 num-transacao         pic 9(6).
+                02 tipo-transacao        pic x.
+                02 data-transacao.
+                   03 dia-transacao         pic 99.
+                   03 mes-transacao         pic 99.
+                   03 ano-transacao         pic 9999.
+                02 cod-cliente-tr        pic 9(6).
+                02 cod-vendcomp-tr       pic 9999.
+                02 qtd-itens-tr          pic 99.
+                02 itens-transacao occurs 10 times.
+                   03 it-cod-mercadoria     pic 9999.
+                   03 it-quantidade         pic 9(6).
+                   03 it-preco-unit         pic 9(6)v99.
+                   03 it-subtotal           pic 9(8)v99.
+                02 valor-total-tr        pic 9(9)v99.
+           fd clientes.
+             01 registro-clientes.
+                02 codigo              pic 9(6).
+                02 nome                pic x(50).
+                02 cpf                 pic 9(11).
+                02 data-nas.
+                   03 dia-nas             pic 99.
+                   03 mes-nas             pic 99.
+                   03 ano-nas             pic 9999.
+                02 telefone               pic x(30).
+                02 endereco               pic x(50).
+                02 numero                 pic 9(6).
+                02 complemento            pic x(30).
+                02 bairro                 pic x(30).
+                02 cidade                 pic x(30).
+                02 cep                    pic x(8).
+                02 estado                 pic AA.
+                02 email                  pic x(50).
+           fd vendcomp.
+             01 registro-vendcomp.
+                02 cod-vendcomp        pic 9999.
+                02 nome-vendcomp       pic x(50).
+                02 tipo-vendcomp       pic x.
+                02 documento           pic x(14).
+                02 telefone-vc         pic x(30).
+                02 endereco-vc         pic x(50).
+                02 cidade-vc           pic x(30).
+                02 estado-vc           pic AA.
+                02 email-vc            pic x(50).
+           fd mercadorias.
+             01 registro-mercadoria.
+                02 cod-mercadoria      pic 9999.
+                02 descricao           pic x(40).
+                02 preco-unitario      pic 9(6)v99.
+                02 qtd-estoque         pic 9(6).
+                02 unidade-medida      pic x(6).
+                02 qtd-estoque-inicial pic 9(6).
+       working-storage section.
+          01 fs-transacoes               pic xx.
+          01 fs-clientes                 pic xx.
+          01 fs-vendcomp                 pic xx.
+          01 fs-mercadorias              pic xx.
+          77 resp-continua               pic x value spaces.
+          77 wregistro-valido            pic x value "N".
+          77 wcontinua-itens             pic x value "S".
+          77 wi                          pic 99 value zero.
+          77 wopcao-continua             pic x value spaces.
+       procedure division.
+       abertura.
+          open i-o transacoes
+          open input clientes
+          open input vendcomp
+          open i-o mercadorias
+          .
+       inicio.
+          display erase
+          display "Lancamento de Compra/Venda" at 0430
+          display "Nova transacao [S/N] : " at 0505
+          accept wopcao-continua at 0527
+          if wopcao-continua = "N" or wopcao-continua = "n" then
+             perform encerramento
+             exit program
+          end-if
+          display "Numero da transacao : " at 0605
+          accept num-transacao at 0629
+          display "Tipo [C]ompra/[V]enda : " at 0705
+          accept tipo-transacao at 0729
+          display "Data (dd/mm/aaaa)     :   /  /" at 0805
+          accept dia-transacao at 0828
+          accept mes-transacao at 0831
+          accept ano-transacao at 0834
+          move "N" to wregistro-valido
+          perform valida-num-transacao
+          if wregistro-valido = "S" then
+             perform valida-cliente
+          end-if
+          if wregistro-valido = "S" then
+             perform valida-vendcomp
+          end-if
+          if wregistro-valido = "S" then
+             move zero to valor-total-tr
+             move zero to qtd-itens-tr
+             move "S" to wcontinua-itens
+             perform with test before
+                until wcontinua-itens not = "S" or qtd-itens-tr = 10
+                perform captura-item
+             end-perform
+             if qtd-itens-tr > 0 then
+                perform grava-transacao
+             else
+                display "Nenhum item informado - transacao cancelada"
+                   at 2105
+                display "Tecle enter para continuar" at 2305
+                accept resp-continua at 2333
+             end-if
+          end-if
+          go to inicio
+          .
+       valida-num-transacao.
+          read transacoes
+             invalid key
+                move "S" to wregistro-valido
+             not invalid key
+                display "Numero de transacao ja utilizado" at 2105
+                display "Tecle enter para continuar" at 2305
+                accept resp-continua at 2333
+                move "N" to wregistro-valido
+          end-read
+          .
+       valida-cliente.
+          display "Codigo do cliente     : " at 0905
+          accept cod-cliente-tr at 0930
+          move cod-cliente-tr to codigo
+          read clientes
+             invalid key
+                display "Cliente nao cadastrado" at 2105
+                display "Tecle enter para continuar" at 2305
+                accept resp-continua at 2333
+                move "N" to wregistro-valido
+             not invalid key
+                move "S" to wregistro-valido
+          end-read
+          .
+       valida-vendcomp.
+          display "Codigo vendedor/comprador : " at 1005
+          accept cod-vendcomp-tr at 1031
+          move cod-vendcomp-tr to cod-vendcomp
+          read vendcomp
+             invalid key
+                display "Vendedor/comprador nao cadastrado" at 2105
+                display "Tecle enter para continuar" at 2305
+                accept resp-continua at 2333
+                move "N" to wregistro-valido
+             not invalid key
+                move "S" to wregistro-valido
+          end-read
+          .
+       captura-item.
+          add 1 to qtd-itens-tr
+          move qtd-itens-tr to wi
+          display "Item" at 1205
+          display wi     at 1211
+          display "Codigo da mercadoria (0 p/ encerrar itens) : "
+             at 1305
+          accept it-cod-mercadoria(wi) at 1351
+          if it-cod-mercadoria(wi) = 0 then
+             subtract 1 from qtd-itens-tr
+             move "N" to wcontinua-itens
+          else
+             move it-cod-mercadoria(wi) to cod-mercadoria
+             read mercadorias
+                invalid key
+                   display "Mercadoria nao cadastrada" at 2105
+                   display "Tecle enter para continuar" at 2305
+                   accept resp-continua at 2333
+                   subtract 1 from qtd-itens-tr
+                not invalid key
+                   display "Quantidade : " at 1405
+                   accept it-quantidade(wi) at 1418
+                   if (tipo-transacao = "V" or tipo-transacao = "v")
+                      and it-quantidade(wi) > qtd-estoque then
+                      display "Estoque insuficiente para a mercadoria"
+                         at 2105
+                      display "Tecle enter para continuar" at 2305
+                      accept resp-continua at 2333
+                      subtract 1 from qtd-itens-tr
+                   else
+                      move preco-unitario to it-preco-unit(wi)
+                      compute it-subtotal(wi) =
+                         it-quantidade(wi) * it-preco-unit(wi)
+                      add it-subtotal(wi) to valor-total-tr
+                      if tipo-transacao = "V"
+                         or tipo-transacao = "v" then
+                         subtract it-quantidade(wi) from qtd-estoque
+                      else
+                         add it-quantidade(wi) to qtd-estoque
+                      end-if
+                      rewrite registro-mercadoria
+                         invalid key
+                            display "Erro ao atualizar estoque" at 2205
+                      end-rewrite
+                   end-if
+             end-read
+          end-if
+          .
+       grava-transacao.
+          write registro-transacao
+             invalid key
+                display "Erro ao gravar transacao - numero ja utilizado"
+                   at 2205
+                display "Tecle enter para continuar" at 2305
+                accept resp-continua at 2333
+          end-write
+          .
+       encerramento.
+          close transacoes
+          close clientes
+          close vendcomp
+          close mercadorias
+          .
