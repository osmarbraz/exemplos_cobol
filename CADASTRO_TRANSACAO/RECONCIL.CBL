@@ -0,0 +1,164 @@
+ identification division.
+       program-id. ReconciliaEstoque.
+       author. autor.
+       environment division.
+         configuration section.
+         input-output section.
+           file-control.
+             select mercadorias assign to "mercadorias.dat"
+             organization is indexed
+             access mode is dynamic
+             record key is cod-mercadoria
+             alternate key is descricao with duplicates
+             file status is fs-mercadorias.
+             select transacoes assign to "transacoes.dat"
+             organization is indexed
+             access mode is dynamic
+             record key is num-transacao
+             file status is fs-transacoes.
+             select relatorio assign to "reconciliacao.lst"
+             organization is line sequential
+             file status is fs-relatorio.
+       data division.
+         file section.
+           fd mercadorias.
+             01 registro-mercadoria.
+                02 cod-mercadoria      pic 9999.
+                02 descricao           pic x(40).
+                02 preco-unitario      pic 9(6)v99.
+                02 qtd-estoque         pic 9(6).
+                02 unidade-medida      pic x(6).
+                02 qtd-estoque-inicial pic 9(6).
+           fd transacoes.
+             01 registro-transacao.
+                02 num-transacao         pic 9(6).
+                02 tipo-transacao        pic x.
+                02 data-transacao.
+                   03 dia-transacao         pic 99.
+                   03 mes-transacao         pic 99.
+                   03 ano-transacao         pic 9999.
+                02 cod-cliente-tr        pic 9(6).
+                02 cod-vendcomp-tr       pic 9999.
+                02 qtd-itens-tr          pic 99.
+                02 itens-transacao occurs 10 times.
+                   03 it-cod-mercadoria     pic 9999.
+                   03 it-quantidade         pic 9(6).
+                   03 it-preco-unit         pic 9(6)v99.
+                   03 it-subtotal           pic 9(8)v99.
+                02 valor-total-tr        pic 9(9)v99.
+           fd relatorio.
+             01 linha-relatorio        pic x(100).
+       working-storage section.
+          01 fs-mercadorias              pic xx.
+          01 fs-transacoes               pic xx.
+          01 fs-relatorio                pic xx.
+          77 wi                          pic 99 value zero.
+          77 wqtd-divergencias           pic 9(6) value zero.
+          77 wqtd-calculada              pic s9(8) value zero.
+          01 linha-cab1.
+             02 filler                pic x(6)  value "Codigo".
+             02 filler                pic x(2)  value spaces.
+             02 filler                pic x(40) value "Descricao".
+             02 filler                pic x(2)  value spaces.
+             02 filler                pic x(10) value "Qtd.Inic.".
+             02 filler                pic x(2)  value spaces.
+             02 filler                pic x(10) value "Qtd.Calc.".
+             02 filler                pic x(2)  value spaces.
+             02 filler                pic x(10) value "Qtd.Atual".
+             02 filler                pic x(2)  value spaces.
+             02 filler                pic x(12) value "Situacao".
+          01 linha-det.
+             02 ld-codigo              pic zzz9.
+             02 filler                 pic x(2)  value spaces.
+             02 ld-descricao           pic x(40).
+             02 filler                 pic x(2)  value spaces.
+             02 ld-qtd-inicial         pic zzz,zz9.
+             02 filler                 pic x(2)  value spaces.
+             02 ld-qtd-calculada       pic -zz,zz9.
+             02 filler                 pic x(2)  value spaces.
+             02 ld-qtd-atual           pic zzz,zz9.
+             02 filler                 pic x(2)  value spaces.
+             02 ld-situacao            pic x(12).
+          01 linha-rodape.
+             02 filler                 pic x(30)
+                value "Total de divergencias :".
+             02 ld-qtd-divergencias    pic zzz,zz9.
+       procedure division.
+       principal.
+           perform abertura
+           perform processa-reconciliacao
+           perform encerramento
+           stop run
+           .
+       abertura.
+           open input mercadorias
+           open input transacoes
+           open output relatorio
+           write linha-relatorio from linha-cab1
+           .
+       processa-reconciliacao.
+           move low-values to cod-mercadoria
+           start mercadorias key is not less than cod-mercadoria
+              invalid key
+                 move "10" to fs-mercadorias
+           end-start
+           perform with test before until fs-mercadorias = "10"
+              read mercadorias next record
+                 at end
+                    move "10" to fs-mercadorias
+                 not at end
+                    perform reconcilia-mercadoria
+              end-read
+           end-perform
+           move wqtd-divergencias to ld-qtd-divergencias
+           write linha-relatorio from linha-rodape
+           .
+       reconcilia-mercadoria.
+           move qtd-estoque-inicial to wqtd-calculada
+           perform replay-transacoes
+           move spaces to ld-situacao
+           move cod-mercadoria     to ld-codigo
+           move descricao          to ld-descricao
+           move qtd-estoque-inicial to ld-qtd-inicial
+           move wqtd-calculada     to ld-qtd-calculada
+           move qtd-estoque        to ld-qtd-atual
+           if wqtd-calculada = qtd-estoque then
+              move "OK" to ld-situacao
+           else
+              move "DIVERGENTE" to ld-situacao
+              add 1 to wqtd-divergencias
+           end-if
+           write linha-relatorio from linha-det
+           .
+       replay-transacoes.
+           move low-values to num-transacao
+           start transacoes key is not less than num-transacao
+              invalid key
+                 move "10" to fs-transacoes
+           end-start
+           perform with test before until fs-transacoes = "10"
+              read transacoes next record
+                 at end
+                    move "10" to fs-transacoes
+                 not at end
+                    perform aplica-itens-transacao
+              end-read
+           end-perform
+           move "00" to fs-transacoes
+           .
+       aplica-itens-transacao.
+           perform varying wi from 1 by 1 until wi > qtd-itens-tr
+              if it-cod-mercadoria(wi) = cod-mercadoria then
+                 if tipo-transacao = "C" or tipo-transacao = "c" then
+                    add it-quantidade(wi) to wqtd-calculada
+                 else
+                    subtract it-quantidade(wi) from wqtd-calculada
+                 end-if
+              end-if
+           end-perform
+           .
+       encerramento.
+           close mercadorias
+           close transacoes
+           close relatorio
+           .
