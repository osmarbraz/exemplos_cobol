@@ -8,12 +8,14 @@ data division.
   screen section.
      01 menu-principal.
          02 blank screen.
-         02 line 1 col 1 value"#########################################
--"#######################################".
-       02 line 3 col 21 value "Sistema de compra e venda de Mercadorias"
-      -.
-       02 line 5 col 1 value "##########################################
-      -"######################################".
+         02 line 1 col 1 value
+            "########################################" &
+            "########################################".
+       02 line 3 col 21 value
+          "Sistema de compra e venda de Mercadorias".
+       02 line 5 col 1 value
+            "########################################" &
+            "########################################".
 
 
           02 line 7 col 33 value "Menu Principal".
@@ -35,6 +37,16 @@ data division.
              go to inicio
           when 2
              call "CadastroCliente" using wopcao
+             go to inicio
+          when 3
+             call "cadvendcomp" using wopcao
+             go to inicio
+          when 4
+             call "ListaMercadoria"
+             go to inicio
+          when 5
+             call "ListaCliente"
+             go to inicio
           when 6
             stop run
           when other
