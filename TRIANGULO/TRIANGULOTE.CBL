@@ -0,0 +1,100 @@
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID.    TRIANGULOLOTE.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       	   CONFIGURATION SECTION.
+      *----------------------------------------------------------------*
+               SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT ARQ-ENTRADA ASSIGN TO "TRIANGULOS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-ENTRADA.
+                   SELECT ARQ-SAIDA ASSIGN TO "TRIANGULOS.LST"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-SAIDA.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+           FILE SECTION.
+           FD  ARQ-ENTRADA.
+           01  REG-ENTRADA.
+               05  E-BASE                PIC 9(03).
+               05  E-ALTURA              PIC 9(03).
+           FD  ARQ-SAIDA.
+           01  REG-SAIDA                 PIC X(40).
+           WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+            01  VARIAVEIS-WORKING.
+            05  W-BASE                  PIC 9(03) VALUE ZEROS.
+            05  W-ALTURA                PIC 9(03) VALUE ZEROS.
+            05  W-SOMA                  PIC 9(03) VALUE ZEROS.
+            05  W-AREA                  PIC 9(03) VALUE ZEROS.
+            05  FS-ENTRADA              PIC XX VALUE SPACES.
+            05  FS-SAIDA                PIC XX VALUE SPACES.
+            01  LINHA-CAB.
+                05  FILLER              PIC X(5) VALUE "Base".
+                05  FILLER              PIC X(3) VALUE SPACES.
+                05  FILLER              PIC X(6) VALUE "Altura".
+                05  FILLER              PIC X(3) VALUE SPACES.
+                05  FILLER              PIC X(4) VALUE "Area".
+            01  LINHA-DET.
+                05  LD-BASE             PIC ZZ9.
+                05  FILLER              PIC X(5) VALUE SPACES.
+                05  LD-ALTURA           PIC ZZ9.
+                05  FILLER              PIC X(5) VALUE SPACES.
+                05  LD-AREA             PIC ZZ9.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+            00000-PRINCIPAL SECTION.
+                PERFORM 10000-INICIA
+                PERFORM 20000-PROCESSA-LOTE
+                PERFORM 90000-FINALIZA
+                STOP RUN
+                .
+           99999-FIM-PRINCIPAL.
+                EXIT.
+      *----------------------------------------------------------------*
+           10000-INICIA SECTION.
+                OPEN INPUT ARQ-ENTRADA
+                OPEN OUTPUT ARQ-SAIDA
+                MOVE LINHA-CAB TO REG-SAIDA
+                WRITE REG-SAIDA
+                .
+           19999-FIM-INICIA.
+                EXIT.
+      *----------------------------------------------------------------*
+           20000-PROCESSA-LOTE SECTION.
+                PERFORM WITH TEST BEFORE UNTIL FS-ENTRADA = "10"
+                   READ ARQ-ENTRADA
+                      AT END
+                         MOVE "10" TO FS-ENTRADA
+                      NOT AT END
+                         PERFORM 20100-CALCULA-AREA
+                   END-READ
+                END-PERFORM
+                .
+           89999-FIM-PROCESSA.
+                EXIT.
+      *----------------------------------------------------------------*
+           20100-CALCULA-AREA SECTION.
+                MOVE E-BASE             TO W-BASE
+                MOVE E-ALTURA           TO W-ALTURA
+                MOVE ZEROS              TO W-SOMA
+                ADD W-BASE              TO W-SOMA
+                ADD W-ALTURA            TO W-SOMA
+                DIVIDE W-SOMA           BY 2 GIVING W-AREA
+                MOVE W-BASE             TO LD-BASE
+                MOVE W-ALTURA           TO LD-ALTURA
+                MOVE W-AREA             TO LD-AREA
+                MOVE LINHA-DET          TO REG-SAIDA
+                WRITE REG-SAIDA
+                .
+      *----------------------------------------------------------------*
+           90000-FINALIZA SECTION.
+                CLOSE ARQ-ENTRADA
+                CLOSE ARQ-SAIDA
+                .
+           99999-FIM-FINALIZE.
+                EXIT.
