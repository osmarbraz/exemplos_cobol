@@ -13,16 +13,27 @@
       *----------------------------------------------------------------*
             01  VARIAVEIS-WORKING.
             05  W-BRANCOS               PIC X(55) VALUE SPACES.
+            05  W-FORMA                 PIC X     VALUE SPACE.
             05  W-BASE                  PIC 9(03) VALUE ZEROS.
             05  W-ALTURA                PIC 9(03) VALUE ZEROS.
+            05  W-RAIO                  PIC 9(03) VALUE ZEROS.
             05  W-SOMA                  PIC 9(03) VALUE ZEROS.
-            05  W-AREA                  PIC 9(03) VALUE ZEROS.
+            05  W-AREA                  PIC 9(07) VALUE ZEROS.
+            05  W-PI                    PIC 9V99999 VALUE 3,14159.
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
             00000-PRINCIPAL SECTION.
                 PERFORM 10000-INICIA
-                PERFORM 20000-PROCESSA-BASE
-                PERFORM 90000-FINALIZA          
+                PERFORM 15000-SELECIONA-FORMA
+                EVALUATE W-FORMA
+                   WHEN "T"
+                      PERFORM 20000-PROCESSA-TRIANGULO
+                   WHEN "R"
+                      PERFORM 20200-PROCESSA-RETANGULO
+                   WHEN "C"
+                      PERFORM 20400-PROCESSA-CIRCULO
+                END-EVALUATE
+                PERFORM 90000-FINALIZA
                 STOP RUN
                 .
            99999-FIM-PRINCIPAL.
@@ -30,6 +41,7 @@
       *----------------------------------------------------------------*
            10000-INICIA SECTION.
                 INITIALIZE VARIAVEIS-WORKING
+                DISPLAY "Forma [T]ri/[R]et/[C]irc........:" AT 0507
                 DISPLAY "Informe a Base...:" AT 0607
                 DISPLAY "Informe a Altura.:" AT 0707
                 DISPLAY "A area e.........:" AT 0907
@@ -39,14 +51,26 @@
            19999-FIM-INICIA.
                 EXIT.
       *----------------------------------------------------------------*
-           20000-PROCESSA-BASE SECTION.
+           15000-SELECIONA-FORMA SECTION.
+                ACCEPT W-FORMA                   AT 0548
+                IF W-FORMA NOT = "T" AND NOT = "R" AND NOT = "C"
+                   DISPLAY "Forma invalida"            AT 1125
+                   STOP " "
+                   DISPLAY W-BRANCOS                   AT 1125
+                   GO 15000-SELECIONA-FORMA
+                END-IF
+                .
+           15999-FIM-SELECIONA.
+                EXIT.
+      *----------------------------------------------------------------*
+           20000-PROCESSA-TRIANGULO SECTION.
                 ACCEPT W-BASE                    AT 0625
-                DISPLAY W-BRANCOS                AT 2025 
+                DISPLAY W-BRANCOS                AT 2025
                 IF W-BASE = 0
                    DISPLAY "Campo obrigatorio"        AT 1125
                    STOP " "
                    DISPLAY W-BRANCOS                  AT 1125
-                   GO 20000-PROCESSA-BASE
+                   GO 20000-PROCESSA-TRIANGULO
                 END-IF
                 ADD W-BASE                       TO W-SOMA
                 .
@@ -64,10 +88,55 @@
                 DISPLAY W-AREA              AT 0925
                 DISPLAY W-BRANCOS           AT 1207
                 STOP " "
-                . 
+                .
            89999-FIM-PROCESSA.
                 EXIT.
+      *----------------------------------------------------------------*
+           20200-PROCESSA-RETANGULO SECTION.
+                ACCEPT W-BASE                    AT 0625
+                DISPLAY W-BRANCOS                AT 2025
+                IF W-BASE = 0
+                   DISPLAY "Campo obrigatorio"        AT 1125
+                   STOP " "
+                   DISPLAY W-BRANCOS                  AT 1125
+                   GO 20200-PROCESSA-RETANGULO
+                END-IF
+                .
+           20300-CALCULA-RETANGULO.
+                ACCEPT W-ALTURA                  AT 0725
+                DISPLAY W-BRANCOS                AT 2025
+                IF W-ALTURA = 0
+                    DISPLAY "Campo obrigatorio"         AT 1125
+                    STOP " "
+                    DISPLAY W-BRANCOS                   AT 1125
+                    GO 20300-CALCULA-RETANGULO
+                END-IF
+                MULTIPLY W-BASE BY W-ALTURA GIVING W-AREA
+                DISPLAY W-AREA              AT 0925
+                DISPLAY W-BRANCOS           AT 1207
+                STOP " "
+                .
+           29999-FIM-RETANGULO.
+                EXIT.
+      *----------------------------------------------------------------*
+           20400-PROCESSA-CIRCULO SECTION.
+                DISPLAY "Informe o Raio...:" AT 0607
+                ACCEPT W-RAIO                    AT 0625
+                DISPLAY W-BRANCOS                AT 2025
+                IF W-RAIO = 0
+                   DISPLAY "Campo obrigatorio"        AT 1125
+                   STOP " "
+                   DISPLAY W-BRANCOS                  AT 1125
+                   GO 20400-PROCESSA-CIRCULO
+                END-IF
+                COMPUTE W-AREA = W-PI * W-RAIO * W-RAIO
+                DISPLAY W-AREA              AT 0925
+                DISPLAY W-BRANCOS           AT 1207
+                STOP " "
+                .
+           29999-FIM-CIRCULO.
+                EXIT.
       *----------------------------------------------------------------*
            90000-FINALIZA SECTION.
            99999-FIM-FINALIZE.
-                EXIT.
\ No newline at end of file
+                EXIT.
