@@ -0,0 +1,261 @@
+ identification division.
+       program-id. cadvendcomp.
+       author. autor.
+       environment division.
+         configuration section.
+         input-output section.
+           file-control.
+             select vendcomp assign to "vendcomp.dat"
+             organization is indexed
+             access mode is dynamic
+             record key is cod-vendcomp
+             alternate key is nome-vendcomp with duplicates
+             file status is fs-vendcomp.
+       data division.
+         file section.
+           fd vendcomp.
+             01 registro-vendcomp.
+                02 cod-vendcomp        pic 9999.
+                02 nome-vendcomp       pic x(50).
+                02 tipo-vendcomp       pic x.
+                02 documento           pic x(14).
+                02 telefone-vc         pic x(30).
+                02 endereco-vc         pic x(50).
+                02 cidade-vc           pic x(30).
+                02 estado-vc           pic AA.
+                02 email-vc            pic x(50).
+             01 reg-vendcomp.
+                02 wcod-vendcomp     pic 9999 value zero.
+                02 wnome-vendcomp    pic x(50) value spaces.
+                02 wtipo-vendcomp    pic x value spaces.
+                02 wdocumento        pic x(14) value spaces.
+                02 wtelefone-vc      pic x(30) value spaces.
+                02 wendereco-vc      pic x(50) value spaces.
+                02 wcidade-vc        pic x(30) value spaces.
+                02 westado-vc        pic AA value spaces.
+                02 wemail-vc         pic x(50) value spaces.
+       working-storage section.
+          01 fs-vendcomp.
+             02 fs-vendcomp-1            pic 9.
+             02 fs-vendcomp-2            pic 9.
+          77 opcao                       pic x value spaces.
+          77 wopcao-menu                 pic 9 value zero.
+          77 wcod-consulta               pic 9999 value zero.
+          77 resp-continua               pic x value spaces.
+          77 wprimeira-vez               pic x value "S".
+       linkage section.
+          77 ls-wopcao                   pic 9.
+       procedure division using ls-wopcao.
+       abertura.
+       open i-o vendcomp.
+       inicio.
+          display erase
+          if wprimeira-vez = "S" and ls-wopcao > 0 then
+             move 1 to wopcao-menu
+          else
+             perform tela-menu
+          end-if
+          move "N" to wprimeira-vez
+          evaluate wopcao-menu
+             when 0
+                perform encerramento
+                exit program
+             when 1
+                perform tela
+                if opcao="S" or opcao="s" then
+                   perform grava-dados
+                   perform limpa-campos
+                end-if
+             when 2
+                perform consulta-codigo
+             when 3
+                perform consulta-nome
+             when 4
+                perform altera-vendcomp
+             when 5
+                perform exclui-vendcomp
+             when other
+                continue
+          end-evaluate
+          go to inicio
+       .
+       tela-menu.
+          display erase
+          display "Cadastro de Vendedor/Comprador" at 0430
+          display "[0] Retornar ao menu principal" at 0605
+          display "[1] Incluir"               at 0705
+          display "[2] Consultar por codigo"   at 0805
+          display "[3] Consultar por nome"     at 0905
+          display "[4] Alterar"                at 1005
+          display "[5] Excluir"                at 1105
+          display "Opcao: "                  at 1305
+          accept wopcao-menu at 1312
+       .
+       consulta-codigo.
+          display erase
+          display "Consulta por codigo" at 0430
+          display "Codigo : " at 0605
+          accept wcod-consulta at 0615
+          move wcod-consulta to cod-vendcomp
+          read vendcomp
+             invalid key
+                display "Registro nao encontrado" at 2105
+             not invalid key
+                perform exibe-vendcomp
+          end-read
+          display "Tecle enter para continuar" at 2305
+          accept resp-continua at 2333
+       .
+       consulta-nome.
+          display erase
+          display "Consulta por nome" at 0430
+          display "Nome : " at 0605
+          accept nome-vendcomp at 0613
+          start vendcomp key is equal nome-vendcomp
+             invalid key
+                display "Registro nao encontrado" at 2105
+             not invalid key
+                perform exibe-por-nome
+          end-start
+          display "Tecle enter para continuar" at 2305
+          accept resp-continua at 2333
+       .
+       exibe-por-nome.
+          move nome-vendcomp to wnome-vendcomp
+          perform with test before until fs-vendcomp not = "00"
+             read vendcomp next record
+                at end
+                   move "10" to fs-vendcomp
+                not at end
+                   if nome-vendcomp not = wnome-vendcomp then
+                      move "10" to fs-vendcomp
+                   else
+                      perform exibe-vendcomp
+                   end-if
+             end-read
+          end-perform
+       .
+       exibe-vendcomp.
+          display erase
+          display "Dados do vendedor/comprador" at 0430
+          display "Codigo             : " at 0605
+          display cod-vendcomp            at 0627
+          display "Nome               : " at 0705
+          display nome-vendcomp           at 0727
+          display "Tipo (V/C)         : " at 0805
+          display tipo-vendcomp           at 0827
+          display "Documento          : " at 0905
+          display documento               at 0927
+          display "Telefone           : " at 1005
+          display telefone-vc             at 1027
+          display "Endereco           : " at 1105
+          display endereco-vc             at 1127
+          display "Cidade             : " at 1205
+          display cidade-vc               at 1227
+          display "Estado             : " at 1305
+          display estado-vc               at 1327
+          display "E-mail             : " at 1405
+          display email-vc                at 1427
+       .
+       encerramento.
+          move "S" to wprimeira-vez
+          close vendcomp
+          .
+       tela-rotulos.
+         display "Codigo             : " at 0605
+         display "Nome               : " at 0705
+         display "Tipo (V/C)         : " at 0805
+         display "Documento          : " at 0905
+         display "Telefone           : " at 1005
+         display "Endereco           : " at 1105
+         display "Cidade             : " at 1205
+         display "Estado             : " at 1305
+         display "E-mail             : " at 1405
+         .
+       tela.
+         display "Cadastro de Vendedor/Comprador" at 0430
+         perform tela-rotulos
+         accept wcod-vendcomp at 0627
+         perform corpo-tela
+         .
+       corpo-tela.
+         accept wnome-vendcomp at 0727
+         accept wtipo-vendcomp at 0827
+         accept wdocumento at 0927
+         accept wtelefone-vc at 1027
+         accept wendereco-vc at 1127
+         accept wcidade-vc at 1227
+         accept westado-vc at 1327
+         accept wemail-vc at 1427
+         display "Dados corretos [S/N] [.]" at 1605
+         accept opcao at 1627
+         .
+       limpa-campos.
+           move spaces to reg-vendcomp
+           move zero to wcod-vendcomp.
+       grava-dados.
+       move reg-vendcomp to registro-vendcomp
+       write registro-vendcomp
+       if fs-vendcomp-1 not = "0" then
+          if fs-vendcomp = "22"
+             display "Codigo ja cadastrado - registro nao gravado"
+                at 1805
+          else
+             display "Erro ao gravar registro - status " at 1805
+             display fs-vendcomp                          at 1841
+          end-if
+          display "Tecle enter para continuar" at 2005
+          accept resp-continua at 2033
+       end-if.
+       altera-vendcomp.
+          display erase
+          display "Alteracao de vendedor/comprador" at 0430
+          display "Codigo : " at 0605
+          accept wcod-consulta at 0615
+          move wcod-consulta to cod-vendcomp
+          read vendcomp
+             invalid key
+                display "Registro nao encontrado" at 2105
+                display "Tecle enter para continuar" at 2305
+                accept resp-continua at 2333
+             not invalid key
+                move registro-vendcomp to reg-vendcomp
+                display erase
+                display "Alteracao de vendedor/comprador" at 0430
+                perform tela-rotulos
+                display wcod-consulta at 0627
+                perform corpo-tela
+                if opcao="S" or opcao="s" then
+                   move reg-vendcomp to registro-vendcomp
+                   move wcod-consulta to cod-vendcomp
+                   rewrite registro-vendcomp
+                      invalid key
+                         display "Erro ao alterar registro" at 2105
+                   end-rewrite
+                   perform limpa-campos
+                end-if
+          end-read
+          .
+       exclui-vendcomp.
+          display erase
+          display "Exclusao de vendedor/comprador" at 0430
+          display "Codigo : " at 0605
+          accept wcod-consulta at 0615
+          move wcod-consulta to cod-vendcomp
+          read vendcomp
+             invalid key
+                display "Registro nao encontrado" at 2105
+             not invalid key
+                perform exibe-vendcomp
+                display "Confirma exclusao [S/N] [.]" at 1605
+                accept opcao at 1629
+                if opcao="S" or opcao="s" then
+                   delete vendcomp record
+                      invalid key
+                         display "Erro ao excluir registro" at 1705
+                   end-delete
+                end-if
+          end-read
+          display "Tecle enter para continuar" at 2305
+          accept resp-continua at 2333
+          .
