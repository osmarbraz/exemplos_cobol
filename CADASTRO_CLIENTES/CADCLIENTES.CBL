@@ -1,5 +1,5 @@
  identification division.
-       program-id. aplic.
+       program-id. CadastroCliente.
        author. autor.
        environment division.
          configuration section.
@@ -11,12 +11,16 @@
              record key is codigo
              alternate key is nome with duplicates
              file status is fs-clientes.
+             select audclientes assign to "audclientes.dat"
+             organization is line sequential
+             file status is fs-audit.
        data division.
          file section.
            fd clientes.
              01 registro-clientes.
-                02 codigo              pic 9999.
+                02 codigo              pic 9(6).
                 02 nome                pic x(50).
+                02 cpf                 pic 9(11).
                 02 data-nas.
                    03 dia-nas             pic 99.
                    03 mes-nas             pic 99.
@@ -31,8 +35,9 @@
                 02 estado                 pic AA.
                 02 email                  pic x(50).
              01 reg-cliente.
-                02 wcodigo              pic 9999 values zero.
+                02 wcodigo              pic 9(6) values zero.
                 02 wnome                pic x(50) values spaces.
+                02 wcpf                 pic 9(11) values zero.
                 02 wdata-nas.
                    03 wdia-nas             pic 99 values zero.
                    03 wmes-nas             pic 99 values zero.
@@ -46,63 +51,406 @@
                 02 wcep                    pic x(8) value spaces.
                 02 westado                 pic AA value spaces.
                 02 wemail                  pic x(50) value spaces.
+           fd audclientes.
+             01 linha-audit             pic x(82).
        working-storage section.
           01 fs-clientes.
              02 fs-clientes-1            pic 9.
              02 fs-clientes-2            pic 9.
-             02 fs-cliente-r redefines fs-clientes-2 pic 99 comp-x.
+          01 fs-audit                    pic xx.
           77 opcao                       pic x value spaces.
-       procedure division.
+          77 wopcao-menu                 pic 9 value zero.
+          77 wcod-consulta               pic 9(6) value zero.
+          77 resp-continua               pic x value spaces.
+          77 wid-operador                pic x(10) value spaces.
+          77 waud-operacao               pic x(10) value spaces.
+          01 reg-audit.
+             02 aud-codigo              pic 9(6).
+             02 filler                  pic x value space.
+             02 aud-operacao            pic x(10).
+             02 filler                  pic x value space.
+             02 aud-data                pic x(8).
+             02 filler                  pic x value space.
+             02 aud-hora                pic x(6).
+             02 filler                  pic x value space.
+             02 aud-operador            pic x(10).
+             02 filler                  pic x(38) value spaces.
+          01 variaveis-cpf.
+             02 wcpf-valido              pic x value "N".
+             02 wcpf-i                   pic 99 value zero.
+             02 wcpf-dig                 pic 9 value zero.
+             02 wcpf-soma1               pic 9(4) value zero.
+             02 wcpf-soma2               pic 9(4) value zero.
+             02 wcpf-resto               pic 99 value zero.
+             02 wcpf-dv1                 pic 9 value zero.
+             02 wcpf-dv2                 pic 9 value zero.
+             02 wcpf-dv-informado        pic 9 value zero.
+             02 wcpf-todos-iguais        pic x value "S".
+          01 variaveis-data-nas.
+             02 wdata-valida             pic x value "N".
+             02 wdias-no-mes             pic 99 value zero.
+          77 wprimeira-vez               pic x value "S".
+       linkage section.
+          77 ls-wopcao                   pic 9.
+       procedure division using ls-wopcao.
        abertura.
-       open i-o clientes.
+       open i-o clientes
+       open extend audclientes
+       if fs-audit = "35" then
+          open output audclientes
+       end-if
+       display erase
+       display "Cadastro de Clientes" at 0430
+       display "Operador : " at 0605
+       accept wid-operador at 0617
+       .
        inicio.
           display erase
-          perform tela
-          if opcao="S" or opcao="s" then
-             perform grava-dados
-             perform limpa-campos
-             go to inicio
+          if wprimeira-vez = "S" and ls-wopcao > 0 then
+             move 1 to wopcao-menu
           else
-             go to inicio
+             perform tela-menu
           end-if
+          move "N" to wprimeira-vez
+          evaluate wopcao-menu
+             when 0
+                perform encerramento
+                exit program
+             when 1
+                perform tela
+                if opcao="S" or opcao="s" then
+                   perform grava-dados
+                   perform limpa-campos
+                end-if
+             when 2
+                perform consulta-codigo
+             when 3
+                perform consulta-nome
+             when 4
+                perform altera-cliente
+             when 5
+                perform exclui-cliente
+             when other
+                continue
+          end-evaluate
+          go to inicio
        .
-       tela.
-         display "Cadastro de cliente" at 0430
+       tela-menu.
+          display erase
+          display "Cadastro de Clientes" at 0430
+          display "[0] Retornar ao menu principal" at 0605
+          display "[1] Incluir cliente"      at 0705
+          display "[2] Consultar por codigo" at 0805
+          display "[3] Consultar por nome"   at 0905
+          display "[4] Alterar cliente"      at 1005
+          display "[5] Excluir cliente"      at 1105
+          display "Opcao: "                  at 1305
+          accept wopcao-menu at 1312
+       .
+       consulta-codigo.
+          display erase
+          display "Consulta de cliente por codigo" at 0430
+          display "Codigo : " at 0605
+          accept wcod-consulta at 0615
+          move wcod-consulta to codigo
+          read clientes
+             invalid key
+                display "Cliente nao encontrado" at 2105
+             not invalid key
+                perform exibe-cliente
+          end-read
+          display "Tecle enter para continuar" at 2305
+          accept resp-continua at 2333
+       .
+       consulta-nome.
+          display erase
+          display "Consulta de cliente por nome" at 0430
+          display "Nome   : " at 0605
+          accept nome at 0615
+          start clientes key is equal nome
+             invalid key
+                display "Cliente nao encontrado" at 2105
+             not invalid key
+                perform exibe-por-nome
+          end-start
+          display "Tecle enter para continuar" at 2305
+          accept resp-continua at 2333
+       .
+       exibe-por-nome.
+          move nome to wnome
+          perform with test before until fs-clientes not = "00"
+             read clientes next record
+                at end
+                   move "10" to fs-clientes
+             not at end
+                   if nome not = wnome then
+                      move "10" to fs-clientes
+                   else
+                      perform exibe-cliente
+                   end-if
+             end-read
+          end-perform
+       .
+       exibe-cliente.
+          display erase
+          display "Dados do cliente" at 0430
+          display "Codigo             : " at 0605
+          display codigo                  at 0627
+          display "Nome               : " at 0705
+          display nome                    at 0727
+          display "CPF                : " at 0805
+          display cpf                     at 0827
+          display "Data Nascimento    :   /  /" at 0905
+          display dia-nas                 at 0928
+          display mes-nas                 at 0931
+          display ano-nas                 at 0934
+          display "Endereco           : " at 1005
+          display endereco                at 1027
+          display "Telelefone         : " at 1105
+          display telefone                at 1127
+          display "Numero             : " at 1205
+          display numero                  at 1227
+          display "Complemento        : " at 1305
+          display complemento             at 1327
+          display "Bairro             : " at 1405
+          display bairro                  at 1427
+          display "Cidade             : " at 1505
+          display cidade                  at 1527
+          display "C.E.P              : " at 1605
+          display cep                     at 1627
+          display "Estado             : " at 1705
+          display estado                  at 1727
+          display "E-mail             : " at 1805
+          display email                   at 1827
+       .
+       encerramento.
+          move "S" to wprimeira-vez
+          close clientes
+          close audclientes
+          .
+       tela-rotulos.
          display "Codigo             : " at 0605
          display "Nome               : " at 0705
-         display "Data Nascimento    :   /  /" at 0805
-         display "Endereco           : " at 0905
-         display "Telelefone         : " at 1005
-         display "Numero             : " at 1105
-         display "Complemento        : " at 1205
-         display "Bairro             : " at 1305
-         display "Cidade             : " at 1405
-         display "C.E.P              : " at 1505
-         display "Estado             : " at 1605
-         display "E-mail             : " at 1705
+         display "CPF                : " at 0805
+         display "Data Nascimento    :   /  /" at 0905
+         display "Endereco           : " at 1005
+         display "Telelefone         : " at 1105
+         display "Numero             : " at 1205
+         display "Complemento        : " at 1305
+         display "Bairro             : " at 1405
+         display "Cidade             : " at 1505
+         display "C.E.P              : " at 1605
+         display "Estado             : " at 1705
+         display "E-mail             : " at 1805
+         .
+       tela.
+         display "Cadastro de cliente" at 0430
+         perform tela-rotulos
          accept wcodigo at 0625
-         if wcodigo = 9999 then
-             close clientes
-             exit program
-         end-if
+         perform corpo-tela
+         .
+       corpo-tela.
          accept wnome at 0725
-         accept wdia-nas at 0825
-         accept wmes-nas at 0828
-         accept wano-nas at 0831
-         accept wendereco at 0925
-         accept wtelefone at 1025
-         accept wnumero at 1125
-         accept wcomplemento at 1225
-         accept wbairro at 1325
-         accept wcidade at 1425
-         accept wcep at 1525
-         accept westado at 1625
-         accept wemail at 1725
-         display "Dados corretos [S/N] [.]" at 1905
-         accept opcao at 1927
+         perform captura-cpf
+         perform captura-data-nas
+         accept wendereco at 1025
+         accept wtelefone at 1125
+         accept wnumero at 1225
+         accept wcomplemento at 1325
+         accept wbairro at 1425
+         accept wcidade at 1525
+         accept wcep at 1625
+         accept westado at 1725
+         accept wemail at 1825
+         display "Dados corretos [S/N] [.]" at 2005
+         accept opcao at 2027
+         .
+       captura-cpf.
+         accept wcpf at 0825
+         perform valida-cpf
+         perform until wcpf-valido = "S"
+            display "CPF invalido, informe novamente" at 2105
+            accept wcpf at 0825
+            perform valida-cpf
+         end-perform
+         display "                                " at 2105
+         .
+       valida-cpf.
+          move "S" to wcpf-valido
+          move "S" to wcpf-todos-iguais
+          move wcpf(1:1) to wcpf-dig
+          perform varying wcpf-i from 2 by 1 until wcpf-i > 11
+             if wcpf(wcpf-i:1) not = wcpf(1:1) then
+                move "N" to wcpf-todos-iguais
+             end-if
+          end-perform
+          if wcpf-todos-iguais = "S" then
+             move "N" to wcpf-valido
+          else
+             move zero to wcpf-soma1
+             perform varying wcpf-i from 1 by 1 until wcpf-i > 9
+                move wcpf(wcpf-i:1) to wcpf-dig
+                compute wcpf-soma1 = wcpf-soma1 +
+                   wcpf-dig * (11 - wcpf-i)
+             end-perform
+             compute wcpf-resto = function mod(wcpf-soma1 * 10, 11)
+             if wcpf-resto = 10 then
+                move zero to wcpf-dv1
+             else
+                move wcpf-resto to wcpf-dv1
+             end-if
+             move wcpf(10:1) to wcpf-dv-informado
+             if wcpf-dv1 not = wcpf-dv-informado then
+                move "N" to wcpf-valido
+             else
+                move zero to wcpf-soma2
+                perform varying wcpf-i from 1 by 1 until wcpf-i > 10
+                   move wcpf(wcpf-i:1) to wcpf-dig
+                   compute wcpf-soma2 = wcpf-soma2 +
+                      wcpf-dig * (12 - wcpf-i)
+                end-perform
+                compute wcpf-resto = function mod(wcpf-soma2 * 10, 11)
+                if wcpf-resto = 10 then
+                   move zero to wcpf-dv2
+                else
+                   move wcpf-resto to wcpf-dv2
+                end-if
+                move wcpf(11:1) to wcpf-dv-informado
+                if wcpf-dv2 not = wcpf-dv-informado then
+                   move "N" to wcpf-valido
+                end-if
+             end-if
+          end-if
+          .
+       captura-data-nas.
+         accept wdia-nas at 0925
+         accept wmes-nas at 0928
+         accept wano-nas at 0931
+         perform valida-data-nas
+         perform until wdata-valida = "S"
+            if wmes-nas < 1 or wmes-nas > 12 then
+               display "Mes invalido, informe novamente" at 2105
+               accept wmes-nas at 0928
+            else
+               display "Dia invalido para o mes/ano informado" at 2105
+               accept wdia-nas at 0925
+            end-if
+            perform valida-data-nas
+         end-perform
+         display "                                      " at 2105
          .
+       valida-data-nas.
+          move "S" to wdata-valida
+          if wmes-nas < 1 or wmes-nas > 12 then
+             move "N" to wdata-valida
+          else
+             evaluate wmes-nas
+                when 1 when 3 when 5 when 7 when 8 when 10 when 12
+                   move 31 to wdias-no-mes
+                when 4 when 6 when 9 when 11
+                   move 30 to wdias-no-mes
+                when 2
+                   if function mod(wano-nas, 400) = 0 then
+                      move 29 to wdias-no-mes
+                   else
+                      if function mod(wano-nas, 100) = 0 then
+                         move 28 to wdias-no-mes
+                      else
+                         if function mod(wano-nas, 4) = 0 then
+                            move 29 to wdias-no-mes
+                         else
+                            move 28 to wdias-no-mes
+                         end-if
+                      end-if
+                   end-if
+             end-evaluate
+             if wdia-nas < 1 or wdia-nas > wdias-no-mes then
+                move "N" to wdata-valida
+             end-if
+          end-if
+          .
        limpa-campos.
            move spaces to reg-cliente.
        grava-dados.
        move reg-cliente to registro-clientes
-       write registro-clientes.
\ No newline at end of file
+       write registro-clientes
+       if fs-clientes-1 not = "0" then
+          if fs-clientes = "22"
+             display "Codigo ja cadastrado - registro nao gravado"
+                at 2105
+          else
+             display "Erro ao gravar cliente - status " at 2105
+             display fs-clientes                         at 2138
+          end-if
+          display "Tecle enter para continuar" at 2305
+          accept resp-continua at 2333
+       else
+          move "INCLUSAO" to waud-operacao
+          perform grava-auditoria
+       end-if.
+       grava-auditoria.
+          move codigo             to aud-codigo
+          move waud-operacao      to aud-operacao
+          move function current-date(1:8)  to aud-data
+          move function current-date(9:6)  to aud-hora
+          move wid-operador       to aud-operador
+          write linha-audit from reg-audit
+          .
+       altera-cliente.
+          display erase
+          display "Alteracao de cliente" at 0430
+          display "Codigo : " at 0605
+          accept wcod-consulta at 0615
+          move wcod-consulta to codigo
+          read clientes
+             invalid key
+                display "Cliente nao encontrado" at 2105
+                display "Tecle enter para continuar" at 2305
+                accept resp-continua at 2333
+             not invalid key
+                move registro-clientes to reg-cliente
+                display erase
+                display "Alteracao de cliente" at 0430
+                perform tela-rotulos
+                display wcod-consulta at 0627
+                perform corpo-tela
+                if opcao="S" or opcao="s" then
+                   move reg-cliente to registro-clientes
+                   move wcod-consulta to codigo
+                   rewrite registro-clientes
+                      invalid key
+                         display "Erro ao alterar cliente" at 2105
+                      not invalid key
+                         move "ALTERACAO" to waud-operacao
+                         perform grava-auditoria
+                   end-rewrite
+                   perform limpa-campos
+                end-if
+          end-read
+          .
+       exclui-cliente.
+          display erase
+          display "Exclusao de cliente" at 0430
+          display "Codigo : " at 0605
+          accept wcod-consulta at 0615
+          move wcod-consulta to codigo
+          read clientes
+             invalid key
+                display "Cliente nao encontrado" at 2105
+             not invalid key
+                perform exibe-cliente
+                display "Confirma exclusao [S/N] [.]" at 2005
+                accept opcao at 2029
+                if opcao="S" or opcao="s" then
+                   delete clientes record
+                      invalid key
+                         display "Erro ao excluir cliente" at 2205
+                      not invalid key
+                         move "EXCLUSAO" to waud-operacao
+                         perform grava-auditoria
+                   end-delete
+                end-if
+          end-read
+          display "Tecle enter para continuar" at 2305
+          accept resp-continua at 2333
+          .
