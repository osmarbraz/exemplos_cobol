@@ -0,0 +1,209 @@
+ identification division.
+       program-id. ImportaClientesCsv.
+       author. autor.
+       environment division.
+         configuration section.
+         input-output section.
+           file-control.
+             select clientes assign to "clientes.dat"
+             organization is indexed
+             access mode is dynamic
+             record key is codigo
+             alternate key is nome with duplicates
+             file status is fs-clientes.
+             select arq-csv assign to "clientes.csv"
+             organization is line sequential
+             file status is fs-csv.
+             select relatorio assign to "clienteimport.log"
+             organization is line sequential
+             file status is fs-relatorio.
+             select optional arq-checkpoint
+             assign to "clienteimport.ckp"
+             organization is line sequential
+             file status is fs-checkpoint.
+       data division.
+         file section.
+           fd clientes.
+             01 registro-clientes.
+                02 codigo              pic 9(6).
+                02 nome                pic x(50).
+                02 cpf                 pic 9(11).
+                02 data-nas.
+                   03 dia-nas             pic 99.
+                   03 mes-nas             pic 99.
+                   03 ano-nas             pic 9999.
+                02 telefone               pic x(30).
+                02 endereco               pic x(50).
+                02 numero                 pic 9(6).
+                02 complemento            pic x(30).
+                02 bairro                 pic x(30).
+                02 cidade                 pic x(30).
+                02 cep                    pic x(8).
+                02 estado                 pic AA.
+                02 email                  pic x(50).
+           fd arq-csv.
+             01 linha-csv              pic x(300).
+           fd relatorio.
+             01 linha-relatorio        pic x(132).
+           fd arq-checkpoint.
+             01 linha-checkpoint       pic 9(9).
+       working-storage section.
+          01 fs-clientes                 pic xx.
+          01 fs-csv                      pic xx.
+          01 fs-relatorio                pic xx.
+          01 fs-checkpoint               pic xx.
+          77 wprimeira-linha             pic x value "S".
+          77 wqtd-incluidos              pic 9(6) value zero.
+          77 wqtd-alterados              pic 9(6) value zero.
+          77 wqtd-erros                  pic 9(6) value zero.
+          77 wrewrite-com-erro           pic x value "N".
+          77 wlinhas-processadas         pic 9(9) value zero.
+          77 wlinhas-a-pular             pic 9(9) value zero.
+          01 campos-csv.
+             02 csv-codigo              pic x(6).
+             02 csv-nome                pic x(50).
+             02 csv-cpf                 pic x(11).
+             02 csv-dia-nas             pic x(2).
+             02 csv-mes-nas             pic x(2).
+             02 csv-ano-nas             pic x(4).
+             02 csv-telefone            pic x(30).
+             02 csv-endereco            pic x(50).
+             02 csv-numero              pic x(6).
+             02 csv-complemento         pic x(30).
+             02 csv-bairro              pic x(30).
+             02 csv-cidade              pic x(30).
+             02 csv-cep                 pic x(8).
+             02 csv-estado              pic x(2).
+             02 csv-email               pic x(50).
+       procedure division.
+       principal.
+           perform abertura
+           perform importa-clientes
+           perform imprime-resumo
+           perform encerramento
+           stop run
+           .
+       abertura.
+           open input arq-csv
+           open i-o clientes
+           open output relatorio
+           perform le-checkpoint
+           .
+       le-checkpoint.
+           move zero to wlinhas-a-pular
+           open input arq-checkpoint
+           if fs-checkpoint = "00" then
+              read arq-checkpoint
+                 at end
+                    move zero to wlinhas-a-pular
+                 not at end
+                    move linha-checkpoint to wlinhas-a-pular
+              end-read
+              close arq-checkpoint
+           end-if
+           if wlinhas-a-pular > 0 then
+              string "Retomando importacao a partir da linha "
+                     delimited by size
+                     wlinhas-a-pular delimited by size
+                     into linha-relatorio
+              end-string
+              write linha-relatorio
+           end-if
+           .
+       importa-clientes.
+           perform with test before until fs-csv = "10"
+              read arq-csv
+                 at end
+                    move "10" to fs-csv
+                 not at end
+                    if wprimeira-linha = "S" then
+                       move "N" to wprimeira-linha
+                    else
+                       add 1 to wlinhas-processadas
+                       if wlinhas-processadas > wlinhas-a-pular then
+                          perform processa-linha-csv
+                          perform grava-checkpoint
+                       end-if
+                    end-if
+              end-read
+           end-perform
+           .
+       grava-checkpoint.
+           open output arq-checkpoint
+           move wlinhas-processadas to linha-checkpoint
+           write linha-checkpoint
+           close arq-checkpoint
+           .
+       processa-linha-csv.
+           unstring linha-csv delimited by ";"
+              into csv-codigo, csv-nome, csv-cpf, csv-dia-nas,
+                   csv-mes-nas, csv-ano-nas, csv-telefone, csv-endereco,
+                   csv-numero, csv-complemento, csv-bairro, csv-cidade,
+                   csv-cep, csv-estado, csv-email
+           end-unstring
+           move spaces to registro-clientes
+           move csv-codigo      to codigo
+           move csv-nome        to nome
+           move csv-cpf         to cpf
+           move csv-dia-nas     to dia-nas
+           move csv-mes-nas     to mes-nas
+           move csv-ano-nas     to ano-nas
+           move csv-telefone    to telefone
+           move csv-endereco    to endereco
+           move csv-numero      to numero
+           move csv-complemento to complemento
+           move csv-bairro      to bairro
+           move csv-cidade      to cidade
+           move csv-cep         to cep
+           move csv-estado      to estado
+           move csv-email       to email
+           write registro-clientes
+              invalid key
+                 perform atualiza-cliente-existente
+              not invalid key
+                 add 1 to wqtd-incluidos
+           end-write
+           .
+       atualiza-cliente-existente.
+           if fs-clientes = "22" then
+              move "N" to wrewrite-com-erro
+              rewrite registro-clientes
+                 invalid key
+                    move "S" to wrewrite-com-erro
+              end-rewrite
+              if wrewrite-com-erro = "S" then
+                 add 1 to wqtd-erros
+                 move "Erro ao alterar codigo " to linha-relatorio
+                 write linha-relatorio
+              else
+                 add 1 to wqtd-alterados
+              end-if
+           else
+              add 1 to wqtd-erros
+              string "Erro ao gravar codigo " delimited by size
+                     csv-codigo              delimited by size
+                     " status "              delimited by size
+                     fs-clientes             delimited by size
+                     into linha-relatorio
+              end-string
+              write linha-relatorio
+           end-if
+           .
+       imprime-resumo.
+           string "Incluidos: "  delimited by size
+                  wqtd-incluidos delimited by size
+                  "  Alterados: " delimited by size
+                  wqtd-alterados delimited by size
+                  "  Erros: "    delimited by size
+                  wqtd-erros     delimited by size
+                  into linha-relatorio
+           end-string
+           write linha-relatorio
+           .
+       encerramento.
+           move zero to wlinhas-processadas
+           perform grava-checkpoint
+           close arq-csv
+           close clientes
+           close relatorio
+           .
