@@ -0,0 +1,100 @@
+ identification division.
+       program-id. ListaCliente.
+       author. autor.
+       environment division.
+         configuration section.
+         input-output section.
+           file-control.
+             select clientes assign to "clientes.dat"
+             organization is indexed
+             access mode is dynamic
+             record key is codigo
+             alternate key is nome with duplicates
+             file status is fs-clientes.
+             select relatorio assign to "clientes.lst"
+             organization is line sequential
+             file status is fs-relatorio.
+       data division.
+         file section.
+           fd clientes.
+             01 registro-clientes.
+                02 codigo              pic 9(6).
+                02 nome                pic x(50).
+                02 cpf                 pic 9(11).
+                02 data-nas.
+                   03 dia-nas             pic 99.
+                   03 mes-nas             pic 99.
+                   03 ano-nas             pic 9999.
+                02 telefone               pic x(30).
+                02 endereco               pic x(50).
+                02 numero                 pic 9(6).
+                02 complemento            pic x(30).
+                02 bairro                 pic x(30).
+                02 cidade                 pic x(30).
+                02 cep                    pic x(8).
+                02 estado                 pic AA.
+                02 email                  pic x(50).
+           fd relatorio.
+             01 linha-relatorio        pic x(124).
+       working-storage section.
+          01 fs-clientes                 pic xx.
+          01 fs-relatorio                pic xx.
+          01 linha-cab1.
+             02 filler                pic x(6)  value "Codigo".
+             02 filler                pic x(2)  value spaces.
+             02 filler                pic x(50) value "Nome".
+             02 filler                pic x(2)  value spaces.
+             02 filler                pic x(30) value "Telefone".
+             02 filler                pic x(2)  value spaces.
+             02 filler                pic x(30) value "Cidade".
+             02 filler                pic x(2)  value spaces.
+             02 filler                pic x(2)  value "UF".
+          01 linha-det.
+             02 ld-codigo              pic zzzzz9.
+             02 filler                 pic x(2)  value spaces.
+             02 ld-nome                pic x(50).
+             02 filler                 pic x(2)  value spaces.
+             02 ld-telefone            pic x(30).
+             02 filler                 pic x(2)  value spaces.
+             02 ld-cidade              pic x(30).
+             02 filler                 pic x(2)  value spaces.
+             02 ld-estado              pic xx.
+       procedure division.
+       principal.
+           perform abertura
+           perform processa-relatorio
+           perform encerramento
+           stop run
+           .
+       abertura.
+           open input clientes
+           open output relatorio
+           write linha-relatorio from linha-cab1
+           .
+       processa-relatorio.
+           move low-values to nome
+           start clientes key is not less than nome
+              invalid key
+                 move "10" to fs-clientes
+           end-start
+           perform with test before until fs-clientes = "10"
+              read clientes next record
+                 at end
+                    move "10" to fs-clientes
+                 not at end
+                    perform imprime-cliente
+              end-read
+           end-perform
+           .
+       imprime-cliente.
+           move codigo      to ld-codigo
+           move nome         to ld-nome
+           move telefone     to ld-telefone
+           move cidade       to ld-cidade
+           move estado       to ld-estado
+           write linha-relatorio from linha-det
+           .
+       encerramento.
+           close clientes
+           close relatorio
+           .
