@@ -0,0 +1,112 @@
+ identification division.
+       program-id. ExportaClientesCsv.
+       author. autor.
+       environment division.
+         configuration section.
+         input-output section.
+           file-control.
+             select clientes assign to "clientes.dat"
+             organization is indexed
+             access mode is dynamic
+             record key is codigo
+             alternate key is nome with duplicates
+             file status is fs-clientes.
+             select arq-csv assign to "clientes.csv"
+             organization is line sequential
+             file status is fs-csv.
+       data division.
+         file section.
+           fd clientes.
+             01 registro-clientes.
+                02 codigo              pic 9(6).
+                02 nome                pic x(50).
+                02 cpf                 pic 9(11).
+                02 data-nas.
+                   03 dia-nas             pic 99.
+                   03 mes-nas             pic 99.
+                   03 ano-nas             pic 9999.
+                02 telefone               pic x(30).
+                02 endereco               pic x(50).
+                02 numero                 pic 9(6).
+                02 complemento            pic x(30).
+                02 bairro                 pic x(30).
+                02 cidade                 pic x(30).
+                02 cep                    pic x(8).
+                02 estado                 pic AA.
+                02 email                  pic x(50).
+           fd arq-csv.
+             01 linha-csv              pic x(300).
+       working-storage section.
+          01 fs-clientes                 pic xx.
+          01 fs-csv                      pic xx.
+       procedure division.
+       principal.
+           perform abertura
+           perform exporta-clientes
+           perform encerramento
+           stop run
+           .
+       abertura.
+           open input clientes
+           open output arq-csv
+           move "codigo;nome;cpf;dia_nas;mes_nas;ano_nas;telefone;" &
+              "endereco;numero;complemento;bairro;cidade;cep;estado;" &
+              "email"
+              to linha-csv
+           write linha-csv
+           .
+       exporta-clientes.
+           move low-values to codigo
+           start clientes key is not less than codigo
+              invalid key
+                 move "10" to fs-clientes
+           end-start
+           perform with test before until fs-clientes = "10"
+              read clientes next record
+                 at end
+                    move "10" to fs-clientes
+                 not at end
+                    perform grava-linha-csv
+              end-read
+           end-perform
+           .
+       grava-linha-csv.
+           move spaces to linha-csv
+           string
+              function trim(codigo)       delimited by size
+              ";"                         delimited by size
+              function trim(nome)         delimited by size
+              ";"                         delimited by size
+              function trim(cpf)          delimited by size
+              ";"                         delimited by size
+              dia-nas                     delimited by size
+              ";"                         delimited by size
+              mes-nas                     delimited by size
+              ";"                         delimited by size
+              ano-nas                     delimited by size
+              ";"                         delimited by size
+              function trim(telefone)     delimited by size
+              ";"                         delimited by size
+              function trim(endereco)     delimited by size
+              ";"                         delimited by size
+              function trim(numero)       delimited by size
+              ";"                         delimited by size
+              function trim(complemento)  delimited by size
+              ";"                         delimited by size
+              function trim(bairro)       delimited by size
+              ";"                         delimited by size
+              function trim(cidade)       delimited by size
+              ";"                         delimited by size
+              function trim(cep)          delimited by size
+              ";"                         delimited by size
+              function trim(estado)       delimited by size
+              ";"                         delimited by size
+              function trim(email)        delimited by size
+              into linha-csv
+           end-string
+           write linha-csv
+           .
+       encerramento.
+           close clientes
+           close arq-csv
+           .
