@@ -0,0 +1,119 @@
+ identification division.
+       program-id. RelAniversariantes.
+       author. autor.
+       environment division.
+         configuration section.
+         input-output section.
+           file-control.
+             select clientes assign to "clientes.dat"
+             organization is indexed
+             access mode is dynamic
+             record key is codigo
+             alternate key is nome with duplicates
+             file status is fs-clientes.
+             select relatorio assign to "aniversariantes.lst"
+             organization is line sequential
+             file status is fs-relatorio.
+             select arq-ordenacao assign to "WORK1.TMP".
+       data division.
+         file section.
+           fd clientes.
+             01 registro-clientes.
+                02 codigo              pic 9(6).
+                02 nome                pic x(50).
+                02 cpf                 pic 9(11).
+                02 data-nas.
+                   03 dia-nas             pic 99.
+                   03 mes-nas             pic 99.
+                   03 ano-nas             pic 9999.
+                02 telefone               pic x(30).
+                02 endereco               pic x(50).
+                02 numero                 pic 9(6).
+                02 complemento            pic x(30).
+                02 bairro                 pic x(30).
+                02 cidade                 pic x(30).
+                02 cep                    pic x(8).
+                02 estado                 pic AA.
+                02 email                  pic x(50).
+           fd relatorio.
+             01 linha-relatorio        pic x(100).
+           sd arq-ordenacao.
+             01 sd-aniversario.
+                02 sd-dia                 pic 99.
+                02 sd-codigo              pic 9(6).
+                02 sd-nome                pic x(50).
+                02 sd-telefone            pic x(30).
+       working-storage section.
+          01 fs-clientes                 pic xx.
+          01 fs-relatorio                pic xx.
+          77 wmes-atual                  pic 99 value zero.
+          77 wfim-retorno                pic x value spaces.
+          01 linha-cab1.
+             02 filler                pic x(28)
+                value "Aniversariantes do mes - dia".
+          01 linha-cab2.
+             02 filler                pic x(3)  value "Dia".
+             02 filler                pic x(2)  value spaces.
+             02 filler                pic x(6)  value "Codigo".
+             02 filler                pic x(2)  value spaces.
+             02 filler                pic x(50) value "Nome".
+             02 filler                pic x(2)  value spaces.
+             02 filler                pic x(30) value "Telefone".
+          01 linha-det.
+             02 ld-dia                 pic z9.
+             02 filler                 pic x(3)  value spaces.
+             02 ld-codigo              pic zzzzz9.
+             02 filler                 pic x(2)  value spaces.
+             02 ld-nome                pic x(50).
+             02 filler                 pic x(2)  value spaces.
+             02 ld-telefone            pic x(30).
+       procedure division.
+       principal.
+           move function current-date(5:2) to wmes-atual
+           sort arq-ordenacao on ascending key sd-dia
+              input procedure is seleciona-aniversariantes
+              output procedure is imprime-aniversariantes
+           stop run
+           .
+       seleciona-aniversariantes.
+           open input clientes
+           move zero to codigo
+           start clientes key is not less than codigo
+              invalid key
+                 move "10" to fs-clientes
+           end-start
+           perform with test before until fs-clientes = "10"
+              read clientes next record
+                 at end
+                    move "10" to fs-clientes
+                 not at end
+                    if mes-nas = wmes-atual then
+                       move dia-nas  to sd-dia
+                       move codigo   to sd-codigo
+                       move nome     to sd-nome
+                       move telefone to sd-telefone
+                       release sd-aniversario
+                    end-if
+              end-read
+           end-perform
+           close clientes
+           .
+       imprime-aniversariantes.
+           open output relatorio
+           write linha-relatorio from linha-cab1
+           write linha-relatorio from linha-cab2
+           move spaces to wfim-retorno
+           perform with test before until wfim-retorno = "S"
+              return arq-ordenacao
+                 at end
+                    move "S" to wfim-retorno
+                 not at end
+                    move sd-dia      to ld-dia
+                    move sd-codigo   to ld-codigo
+                    move sd-nome     to ld-nome
+                    move sd-telefone to ld-telefone
+                    write linha-relatorio from linha-det
+              end-return
+           end-perform
+           close relatorio
+           .
