@@ -0,0 +1,96 @@
+ identification division.
+       program-id. RelEstoqueBaixo.
+       author. autor.
+       environment division.
+         configuration section.
+         input-output section.
+           file-control.
+             select mercadorias assign to "mercadorias.dat"
+             organization is indexed
+             access mode is dynamic
+             record key is cod-mercadoria
+             alternate key is descricao with duplicates
+             file status is fs-mercadorias.
+             select relatorio assign to "estoquebaixo.lst"
+             organization is line sequential
+             file status is fs-relatorio.
+       data division.
+         file section.
+           fd mercadorias.
+             01 registro-mercadoria.
+                02 cod-mercadoria      pic 9999.
+                02 descricao           pic x(40).
+                02 preco-unitario      pic 9(6)v99.
+                02 qtd-estoque         pic 9(6).
+                02 unidade-medida      pic x(6).
+                02 qtd-estoque-inicial pic 9(6).
+           fd relatorio.
+             01 linha-relatorio        pic x(80).
+       working-storage section.
+          01 fs-mercadorias              pic xx.
+          01 fs-relatorio                pic xx.
+          77 wlimite-reposicao           pic 9(6) value 10.
+          77 wqtd-itens-baixo            pic 9(6) value zero.
+          01 linha-cab1.
+             02 filler                pic x(6)  value "Codigo".
+             02 filler                pic x(2)  value spaces.
+             02 filler                pic x(40) value "Descricao".
+             02 filler                pic x(2)  value spaces.
+             02 filler                pic x(10) value "Qtd.Estoq.".
+             02 filler                pic x(2)  value spaces.
+             02 filler                pic x(12) value "Limite Rep.".
+          01 linha-det.
+             02 ld-codigo              pic zzz9.
+             02 filler                 pic x(2)  value spaces.
+             02 ld-descricao           pic x(40).
+             02 filler                 pic x(2)  value spaces.
+             02 ld-qtd-estoque         pic zzz,zz9.
+             02 filler                 pic x(2)  value spaces.
+             02 ld-limite              pic zzz,zz9.
+          01 linha-rodape.
+             02 filler                 pic x(36)
+                value "Itens abaixo do limite de reposicao:".
+             02 ld-qtd-itens-baixo     pic zzz,zz9.
+       procedure division.
+       principal.
+           perform abertura
+           perform processa-relatorio
+           perform encerramento
+           stop run
+           .
+       abertura.
+           open input mercadorias
+           open output relatorio
+           write linha-relatorio from linha-cab1
+           .
+       processa-relatorio.
+           move low-values to cod-mercadoria
+           start mercadorias key is not less than cod-mercadoria
+              invalid key
+                 move "10" to fs-mercadorias
+           end-start
+           perform with test before until fs-mercadorias = "10"
+              read mercadorias next record
+                 at end
+                    move "10" to fs-mercadorias
+                 not at end
+                    if qtd-estoque < wlimite-reposicao then
+                       perform imprime-mercadoria
+                    end-if
+              end-read
+           end-perform
+           move wqtd-itens-baixo to ld-qtd-itens-baixo
+           write linha-relatorio from linha-rodape
+           .
+       imprime-mercadoria.
+           add 1 to wqtd-itens-baixo
+           move cod-mercadoria   to ld-codigo
+           move descricao        to ld-descricao
+           move qtd-estoque      to ld-qtd-estoque
+           move wlimite-reposicao to ld-limite
+           write linha-relatorio from linha-det
+           .
+       encerramento.
+           close mercadorias
+           close relatorio
+           .
