@@ -0,0 +1,100 @@
+ identification division.
+       program-id. ListaMercadoria.
+       author. autor.
+       environment division.
+         configuration section.
+         input-output section.
+           file-control.
+             select mercadorias assign to "mercadorias.dat"
+             organization is indexed
+             access mode is dynamic
+             record key is cod-mercadoria
+             alternate key is descricao with duplicates
+             file status is fs-mercadorias.
+             select relatorio assign to "mercadorias.lst"
+             organization is line sequential
+             file status is fs-relatorio.
+       data division.
+         file section.
+           fd mercadorias.
+             01 registro-mercadoria.
+                02 cod-mercadoria      pic 9999.
+                02 descricao           pic x(40).
+                02 preco-unitario      pic 9(6)v99.
+                02 qtd-estoque         pic 9(6).
+                02 unidade-medida      pic x(6).
+                02 qtd-estoque-inicial pic 9(6).
+           fd relatorio.
+             01 linha-relatorio        pic x(110).
+       working-storage section.
+          01 fs-mercadorias              pic xx.
+          01 fs-relatorio                pic xx.
+          77 wvalor-total-geral          pic 9(10)v99 value zero.
+          01 linha-cab1.
+             02 filler                pic x(6)  value "Codigo".
+             02 filler                pic x(2)  value spaces.
+             02 filler                pic x(40) value "Descricao".
+             02 filler                pic x(2)  value spaces.
+             02 filler                pic x(10) value "Qtd.Estoq.".
+             02 filler                pic x(2)  value spaces.
+             02 filler                pic x(12) value "Preco Unit.".
+             02 filler                pic x(2)  value spaces.
+             02 filler                pic x(14) value "Valor Total".
+          01 linha-det.
+             02 ld-codigo              pic zzz9.
+             02 filler                 pic x(2)  value spaces.
+             02 ld-descricao           pic x(40).
+             02 filler                 pic x(2)  value spaces.
+             02 ld-qtd-estoque         pic zzz,zz9.
+             02 filler                 pic x(2)  value spaces.
+             02 ld-preco-unitario      pic zz,zz9.99.
+             02 filler                 pic x(2)  value spaces.
+             02 ld-valor-extenso       pic z,zzz,zz9.99.
+          01 linha-rodape.
+             02 filler                 pic x(52)
+                value "Valor total do estoque :".
+             02 ld-total-geral         pic zz,zzz,zz9.99.
+          77 wvalor-item                pic 9(10)v99 value zero.
+       procedure division.
+       principal.
+           perform abertura
+           perform processa-relatorio
+           perform encerramento
+           stop run
+           .
+       abertura.
+           open input mercadorias
+           open output relatorio
+           write linha-relatorio from linha-cab1
+           .
+       processa-relatorio.
+           move low-values to cod-mercadoria
+           start mercadorias key is not less than cod-mercadoria
+              invalid key
+                 move "10" to fs-mercadorias
+           end-start
+           perform with test before until fs-mercadorias = "10"
+              read mercadorias next record
+                 at end
+                    move "10" to fs-mercadorias
+                 not at end
+                    perform imprime-mercadoria
+              end-read
+           end-perform
+           write linha-relatorio from linha-rodape
+           .
+       imprime-mercadoria.
+           compute wvalor-item = qtd-estoque * preco-unitario
+           add wvalor-item to wvalor-total-geral
+           move cod-mercadoria   to ld-codigo
+           move descricao        to ld-descricao
+           move qtd-estoque      to ld-qtd-estoque
+           move preco-unitario   to ld-preco-unitario
+           move wvalor-item      to ld-valor-extenso
+           write linha-relatorio from linha-det
+           .
+       encerramento.
+           move wvalor-total-geral to ld-total-geral
+           close mercadorias
+           close relatorio
+           .
