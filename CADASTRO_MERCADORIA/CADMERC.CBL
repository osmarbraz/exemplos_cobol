@@ -0,0 +1,242 @@
+ identification division.
+       program-id. cadmercadoria.
+       author. autor.
+       environment division.
+         configuration section.
+         input-output section.
+           file-control.
+             select mercadorias assign to "mercadorias.dat"
+             organization is indexed
+             access mode is dynamic
+             record key is cod-mercadoria
+             alternate key is descricao with duplicates
+             file status is fs-mercadorias.
+       data division.
+         file section.
+           fd mercadorias.
+             01 registro-mercadoria.
+                02 cod-mercadoria      pic 9999.
+                02 descricao           pic x(40).
+                02 preco-unitario      pic 9(6)v99.
+                02 qtd-estoque         pic 9(6).
+                02 unidade-medida      pic x(6).
+                02 qtd-estoque-inicial pic 9(6).
+             01 reg-mercadoria.
+                02 wcod-mercadoria   pic 9999 value zero.
+                02 wdescricao        pic x(40) value spaces.
+                02 wpreco-unitario   pic 9(6)v99 value zero.
+                02 wqtd-estoque      pic 9(6) value zero.
+                02 wunidade-medida   pic x(6) value spaces.
+       working-storage section.
+          01 fs-mercadorias.
+             02 fs-mercadorias-1         pic 9.
+             02 fs-mercadorias-2         pic 9.
+          77 opcao                       pic x value spaces.
+          77 wopcao-menu                 pic 9 value zero.
+          77 wcod-consulta               pic 9999 value zero.
+          77 wqtd-estoque-inicial-bak    pic 9(6) value zero.
+          77 resp-continua               pic x value spaces.
+          77 wprimeira-vez               pic x value "S".
+       linkage section.
+          77 ls-wopcao                   pic 9.
+       procedure division using ls-wopcao.
+       abertura.
+       open i-o mercadorias.
+       inicio.
+          display erase
+          if wprimeira-vez = "S" and ls-wopcao > 0 then
+             move 1 to wopcao-menu
+          else
+             perform tela-menu
+          end-if
+          move "N" to wprimeira-vez
+          evaluate wopcao-menu
+             when 0
+                perform encerramento
+                exit program
+             when 1
+                perform tela
+                if opcao="S" or opcao="s" then
+                   perform grava-dados
+                   perform limpa-campos
+                end-if
+             when 2
+                perform consulta-codigo
+             when 3
+                perform consulta-descricao
+             when 4
+                perform altera-mercadoria
+             when 5
+                perform exclui-mercadoria
+             when other
+                continue
+          end-evaluate
+          go to inicio
+       .
+       tela-menu.
+          display erase
+          display "Cadastro de Mercadorias" at 0430
+          display "[0] Retornar ao menu principal" at 0605
+          display "[1] Incluir mercadoria"    at 0705
+          display "[2] Consultar por codigo"  at 0805
+          display "[3] Consultar por descricao" at 0905
+          display "[4] Alterar mercadoria"    at 1005
+          display "[5] Excluir mercadoria"    at 1105
+          display "Opcao: "                  at 1305
+          accept wopcao-menu at 1312
+       .
+       consulta-codigo.
+          display erase
+          display "Consulta de mercadoria por codigo" at 0430
+          display "Codigo : " at 0605
+          accept wcod-consulta at 0615
+          move wcod-consulta to cod-mercadoria
+          read mercadorias
+             invalid key
+                display "Mercadoria nao encontrada" at 2105
+             not invalid key
+                perform exibe-mercadoria
+          end-read
+          display "Tecle enter para continuar" at 2305
+          accept resp-continua at 2333
+       .
+       consulta-descricao.
+          display erase
+          display "Consulta de mercadoria por descricao" at 0430
+          display "Descricao : " at 0605
+          accept descricao at 0618
+          start mercadorias key is equal descricao
+             invalid key
+                display "Mercadoria nao encontrada" at 2105
+             not invalid key
+                perform exibe-por-descricao
+          end-start
+          display "Tecle enter para continuar" at 2305
+          accept resp-continua at 2333
+       .
+       exibe-por-descricao.
+          move descricao to wdescricao
+          perform with test before until fs-mercadorias not = "00"
+             read mercadorias next record
+                at end
+                   move "10" to fs-mercadorias
+                not at end
+                   if descricao not = wdescricao then
+                      move "10" to fs-mercadorias
+                   else
+                      perform exibe-mercadoria
+                   end-if
+             end-read
+          end-perform
+       .
+       exibe-mercadoria.
+          display erase
+          display "Dados da mercadoria" at 0430
+          display "Codigo             : " at 0605
+          display cod-mercadoria          at 0627
+          display "Descricao          : " at 0705
+          display descricao               at 0727
+          display "Preco Unitario     : " at 0805
+          display preco-unitario          at 0827
+          display "Quantidade Estoque : " at 0905
+          display qtd-estoque             at 0927
+          display "Unidade de Medida  : " at 1005
+          display unidade-medida          at 1027
+       .
+       encerramento.
+          move "S" to wprimeira-vez
+          close mercadorias
+          .
+       tela-rotulos.
+         display "Codigo             : " at 0605
+         display "Descricao          : " at 0705
+         display "Preco Unitario     : " at 0805
+         display "Quantidade Estoque : " at 0905
+         display "Unidade de Medida  : " at 1005
+         .
+       tela.
+         display "Cadastro de mercadoria" at 0430
+         perform tela-rotulos
+         accept wcod-mercadoria at 0627
+         perform corpo-tela
+         .
+       corpo-tela.
+         accept wdescricao at 0727
+         accept wpreco-unitario at 0827
+         accept wqtd-estoque at 0927
+         accept wunidade-medida at 1027
+         display "Dados corretos [S/N] [.]" at 1205
+         accept opcao at 1227
+         .
+       limpa-campos.
+           move spaces to reg-mercadoria
+           move zero to wcod-mercadoria wpreco-unitario wqtd-estoque.
+       grava-dados.
+       move reg-mercadoria to registro-mercadoria
+       move wqtd-estoque to qtd-estoque-inicial
+       write registro-mercadoria
+       if fs-mercadorias-1 not = "0" then
+          if fs-mercadorias = "22"
+             display "Codigo ja cadastrado - registro nao gravado"
+                at 1405
+          else
+             display "Erro ao gravar mercadoria - status " at 1405
+             display fs-mercadorias                         at 1441
+          end-if
+          display "Tecle enter para continuar" at 1605
+          accept resp-continua at 1633
+       end-if.
+       altera-mercadoria.
+          display erase
+          display "Alteracao de mercadoria" at 0430
+          display "Codigo : " at 0605
+          accept wcod-consulta at 0615
+          move wcod-consulta to cod-mercadoria
+          read mercadorias
+             invalid key
+                display "Mercadoria nao encontrada" at 2105
+                display "Tecle enter para continuar" at 2305
+                accept resp-continua at 2333
+             not invalid key
+                move registro-mercadoria to reg-mercadoria
+                move qtd-estoque-inicial to wqtd-estoque-inicial-bak
+                display erase
+                display "Alteracao de mercadoria" at 0430
+                perform tela-rotulos
+                display wcod-consulta at 0627
+                perform corpo-tela
+                if opcao="S" or opcao="s" then
+                   move reg-mercadoria to registro-mercadoria
+                   move wcod-consulta to cod-mercadoria
+                   move wqtd-estoque-inicial-bak to qtd-estoque-inicial
+                   rewrite registro-mercadoria
+                      invalid key
+                         display "Erro ao alterar mercadoria" at 2105
+                   end-rewrite
+                   perform limpa-campos
+                end-if
+          end-read
+          .
+       exclui-mercadoria.
+          display erase
+          display "Exclusao de mercadoria" at 0430
+          display "Codigo : " at 0605
+          accept wcod-consulta at 0615
+          move wcod-consulta to cod-mercadoria
+          read mercadorias
+             invalid key
+                display "Mercadoria nao encontrada" at 2105
+             not invalid key
+                perform exibe-mercadoria
+                display "Confirma exclusao [S/N] [.]" at 1205
+                accept opcao at 1229
+                if opcao="S" or opcao="s" then
+                   delete mercadorias record
+                      invalid key
+                         display "Erro ao excluir mercadoria" at 1305
+                   end-delete
+                end-if
+          end-read
+          display "Tecle enter para continuar" at 2305
+          accept resp-continua at 2333
+          .
